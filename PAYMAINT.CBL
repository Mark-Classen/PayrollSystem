@@ -0,0 +1,270 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     PAYMAINT.
+000030 AUTHOR.         M H CLASSEN.
+000040 INSTALLATION.   CORPORATE PAYROLL SYSTEMS.
+000050 DATE-WRITTEN.   08/09/2026.
+000060 DATE-COMPILED.
+000070*================================================================
+000080*  MODIFICATION HISTORY
+000090*  DATE       INIT  DESCRIPTION
+000100*  08/09/2026 MHC   ORIGINAL.  COMPANION TO PAYROLL -- APPLIES
+000110*                   ADD/CHANGE/DEACTIVATE TRANSACTIONS AGAINST
+000120*                   THE EMPLOYEE-MASTER FILE SO RATE CHANGES GO
+000130*                   THROUGH A CONTROLLED, AUDITED PROCESS RATHER
+000140*                   THAN A HAND EDIT OF PAYROLL.TXT.
+000142*  08/09/2026 MHC   ADD AND CHANGE NOW ACTUALLY STORE THE RATE
+000144*                   ON EM-HOURLY-RATE (PREVIOUSLY IT WAS READ
+000146*                   INTO A WORK AREA AND DISCARDED); THE AUDIT
+000148*                   LOG LINE NOW SHOWS THE OLD AND NEW RATE.
+000150*================================================================
+000160*
+000170*  THIS PROGRAM READS PAYMAINT.TXT, ONE MAINTENANCE TRANSACTION
+000180*  PER LINE, AND APPLIES EACH ADD, CHANGE OR DEACTIVATE REQUEST
+000190*  TO THE EMPLOYEE-MASTER FILE SHARED WITH PAYROLL.  A
+000200*  DEACTIVATE DOES NOT PHYSICALLY DELETE THE MASTER RECORD --
+000210*  THAT WOULD DISCARD THE EMPLOYEE'S YEAR-TO-DATE HISTORY -- IT
+000220*  SETS EM-STATUS-CODE TO INACTIVE.  EVERY TRANSACTION, APPLIED
+000230*  OR REJECTED, IS WRITTEN TO PAYMAINT.LOG WITH THE DATE, TIME
+000240*  AND REQUESTING USER ID FOR AN AUDIT TRAIL.
+000250*
+000260 ENVIRONMENT DIVISION.
+000270 CONFIGURATION SECTION.
+000280 SOURCE-COMPUTER.    IBM-COMPATIBLE.
+000290 OBJECT-COMPUTER.    IBM-COMPATIBLE.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT TRANSACTION-FILE ASSIGN TO "PAYMAINT.TXT"
+000330         ORGANIZATION IS LINE SEQUENTIAL.
+000340     SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST.DAT"
+000350         ORGANIZATION IS INDEXED
+000360         ACCESS MODE IS DYNAMIC
+000370         RECORD KEY IS EM-EMPLOYEE-ID
+000380         FILE STATUS IS WS-EMPMAST-STATUS.
+000390     SELECT AUDIT-LOG-FILE ASSIGN TO "PAYMAINT.LOG"
+000400         ORGANIZATION IS LINE SEQUENTIAL.
+000410
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440*
+000450 FD  TRANSACTION-FILE
+000460     LABEL RECORDS ARE STANDARD.
+000470 COPY MAINTXN.
+000480*
+000490 FD  EMPLOYEE-MASTER-FILE
+000500     LABEL RECORDS ARE STANDARD.
+000510 COPY EMPMAST.
+000520*
+000530 FD  AUDIT-LOG-FILE
+000540     LABEL RECORDS ARE STANDARD.
+000550 01  AUDIT-LOG-LINE               PIC X(120).
+000560
+000570 WORKING-STORAGE SECTION.
+000580*
+000590*----------------------------------------------------------------
+000600*  AUDIT-LOG REPORT LINE LAYOUTS
+000610*----------------------------------------------------------------
+000620 COPY MAINTLOG.
+000630*
+000640*----------------------------------------------------------------
+000650*  RUN SWITCHES
+000660*----------------------------------------------------------------
+000670 01  WS-SWITCHES.
+000680     05  WS-EOF-SWITCH            PIC X(01)   VALUE "N".
+000690         88  WS-END-OF-FILE                   VALUE "Y".
+000700     05  WS-EMPMAST-STATUS        PIC X(02)   VALUE "00".
+000710         88  WS-EMPMAST-FOUND                 VALUE "00".
+000720         88  WS-EMPMAST-NOT-FOUND             VALUE "23".
+000730*
+000740*----------------------------------------------------------------
+000750*  RUN DATE AND TIME, STAMPED ON EVERY AUDIT-LOG LINE
+000760*----------------------------------------------------------------
+000770 01  WS-RUN-DATE                  PIC 9(08)   VALUE ZERO.
+000780 01  WS-RUN-TIME                  PIC 9(08)   VALUE ZERO.
+000790*
+000800*----------------------------------------------------------------
+000810*  RUN CONTROL COUNTS
+000820*----------------------------------------------------------------
+000830 01  WS-CONTROL-COUNTS.
+000840     05  WS-TRANSACTION-COUNT     PIC 9(07)   VALUE ZERO.
+000850     05  WS-APPLIED-COUNT         PIC 9(07)   VALUE ZERO.
+000860     05  WS-REJECTED-COUNT        PIC 9(07)   VALUE ZERO.
+000870*
+000880*----------------------------------------------------------------
+000890*  WORK AREA FOR THE MASTER RATE STANDING BEFORE A CHANGE, USED
+000900*  ON THE AUDIT-LOG LINE.
+000910*----------------------------------------------------------------
+000920 01  WS-OLD-HOURLY-RATE           PIC 9(02)V9(02) VALUE ZERO.
+000930
+000940 PROCEDURE DIVISION.
+000950*================================================================
+000960*  0000-MAINLINE
+000970*================================================================
+000980 0000-MAINLINE.
+000990     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001000     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+001010         UNTIL WS-END-OF-FILE.
+001020     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001030     GOBACK.
+001040 0000-EXIT.
+001050     EXIT.
+001060*================================================================
+001070*  1000-INITIALIZE -- OPEN FILES AND PRIME THE READ
+001080*================================================================
+001090 1000-INITIALIZE.
+001100     OPEN INPUT TRANSACTION-FILE.
+001110     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001120     ACCEPT WS-RUN-TIME FROM TIME.
+001130     OPEN I-O EMPLOYEE-MASTER-FILE.
+001140     IF WS-EMPMAST-STATUS NOT = "00"
+001150         OPEN OUTPUT EMPLOYEE-MASTER-FILE
+001160         CLOSE EMPLOYEE-MASTER-FILE
+001170         OPEN I-O EMPLOYEE-MASTER-FILE
+001180     END-IF.
+001190     OPEN OUTPUT AUDIT-LOG-FILE.
+001200     WRITE AUDIT-LOG-LINE FROM WS-MAINTLOG-HEADING-LINE.
+001210     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+001220 1000-EXIT.
+001230     EXIT.
+001240*================================================================
+001250*  2000-PROCESS-TRANSACTION -- APPLY ONE ADD, CHANGE OR
+001260*  DEACTIVATE REQUEST AGAINST THE EMPLOYEE MASTER.
+001270*================================================================
+001280 2000-PROCESS-TRANSACTION.
+001290     ADD 1 TO WS-TRANSACTION-COUNT.
+001295     MOVE ZERO TO WS-OLD-HOURLY-RATE.
+001300     EVALUATE TRUE
+001310         WHEN MT-ADD
+001320             PERFORM 2200-APPLY-ADD THRU 2200-EXIT
+001330         WHEN MT-CHANGE
+001340             PERFORM 2300-APPLY-CHANGE THRU 2300-EXIT
+001350         WHEN MT-DEACTIVATE
+001360             PERFORM 2400-APPLY-DEACTIVATE THRU 2400-EXIT
+001370         WHEN OTHER
+001380             MOVE "REJECTED - BAD TRANS CODE" TO ML-D-RESULT
+001390             PERFORM 2900-WRITE-LOG-LINE THRU 2900-EXIT
+001400             ADD 1 TO WS-REJECTED-COUNT
+001410     END-EVALUATE.
+001420     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+001430 2000-EXIT.
+001440     EXIT.
+001450*================================================================
+001460*  2100-READ-TRANSACTION
+001470*================================================================
+001480 2100-READ-TRANSACTION.
+001490     READ TRANSACTION-FILE INTO MAINT-TRANSACTION-RECORD
+001500         AT END
+001510             MOVE "Y" TO WS-EOF-SWITCH
+001520     END-READ.
+001530 2100-EXIT.
+001540     EXIT.
+001550*================================================================
+001560*  2200-APPLY-ADD -- CREATE A NEW EMPLOYEE MASTER RECORD.
+001570*  REJECTED IF THE EMPLOYEE ID ALREADY EXISTS.
+001580*================================================================
+001590 2200-APPLY-ADD.
+001600     MOVE MT-EMPLOYEE-ID TO EM-EMPLOYEE-ID.
+001610     READ EMPLOYEE-MASTER-FILE
+001620         KEY IS EM-EMPLOYEE-ID
+001630         INVALID KEY
+001640             MOVE MT-EMPLOYEE-NAME TO EM-EMPLOYEE-NAME
+001650             MOVE MT-HOURLY-RATE TO EM-HOURLY-RATE
+001660             MOVE ZERO TO EM-YTD-GROSS-PAY
+001670             MOVE ZERO TO EM-YTD-TAXES
+001680             MOVE ZERO TO EM-YTD-NET-PAY
+001690             MOVE ZERO TO EM-LAST-PAY-DATE
+001700             MOVE MT-BANK-ROUTING-NBR TO EM-BANK-ROUTING-NBR
+001710             MOVE MT-BANK-ACCOUNT-NBR TO EM-BANK-ACCOUNT-NBR
+001720             MOVE MT-ACCOUNT-TYPE TO EM-ACCOUNT-TYPE
+001730             MOVE "A" TO EM-STATUS-CODE
+001740             WRITE EMPLOYEE-MASTER-RECORD
+001750             MOVE "APPLIED - ADD" TO ML-D-RESULT
+001760             PERFORM 2900-WRITE-LOG-LINE THRU 2900-EXIT
+001770             ADD 1 TO WS-APPLIED-COUNT
+001780         NOT INVALID KEY
+001790             MOVE "REJECTED - DUPLICATE EMP ID" TO ML-D-RESULT
+001800             PERFORM 2900-WRITE-LOG-LINE THRU 2900-EXIT
+001810             ADD 1 TO WS-REJECTED-COUNT
+001820     END-READ.
+001830 2200-EXIT.
+001840     EXIT.
+001850*================================================================
+001860*  2300-APPLY-CHANGE -- UPDATE NAME AND HOURLY RATE ON AN
+001870*  EXISTING MASTER RECORD.  REJECTED IF NOT ON FILE.
+001880*================================================================
+001890 2300-APPLY-CHANGE.
+001900     MOVE MT-EMPLOYEE-ID TO EM-EMPLOYEE-ID.
+001910     READ EMPLOYEE-MASTER-FILE
+001920         KEY IS EM-EMPLOYEE-ID
+001930         INVALID KEY
+001940             MOVE "REJECTED - EMP ID NOT FOUND" TO ML-D-RESULT
+001950             PERFORM 2900-WRITE-LOG-LINE THRU 2900-EXIT
+001960             ADD 1 TO WS-REJECTED-COUNT
+001970         NOT INVALID KEY
+001980             MOVE EM-HOURLY-RATE TO WS-OLD-HOURLY-RATE
+001985             MOVE MT-HOURLY-RATE TO EM-HOURLY-RATE
+001990             MOVE MT-EMPLOYEE-NAME TO EM-EMPLOYEE-NAME
+002000             REWRITE EMPLOYEE-MASTER-RECORD
+002010             MOVE "APPLIED - CHANGE" TO ML-D-RESULT
+002020             PERFORM 2900-WRITE-LOG-LINE THRU 2900-EXIT
+002030             ADD 1 TO WS-APPLIED-COUNT
+002040     END-READ.
+002050 2300-EXIT.
+002060     EXIT.
+002070*================================================================
+002080*  2400-APPLY-DEACTIVATE -- MARK THE MASTER RECORD INACTIVE.
+002090*  THE YTD HISTORY IS LEFT INTACT.  REJECTED IF NOT ON FILE.
+002100*================================================================
+002110 2400-APPLY-DEACTIVATE.
+002120     MOVE MT-EMPLOYEE-ID TO EM-EMPLOYEE-ID.
+002130     READ EMPLOYEE-MASTER-FILE
+002140         KEY IS EM-EMPLOYEE-ID
+002150         INVALID KEY
+002160             MOVE "REJECTED - EMP ID NOT FOUND" TO ML-D-RESULT
+002170             PERFORM 2900-WRITE-LOG-LINE THRU 2900-EXIT
+002180             ADD 1 TO WS-REJECTED-COUNT
+002190         NOT INVALID KEY
+002200             MOVE "I" TO EM-STATUS-CODE
+002210             REWRITE EMPLOYEE-MASTER-RECORD
+002220             MOVE "APPLIED - DEACTIVATE" TO ML-D-RESULT
+002230             PERFORM 2900-WRITE-LOG-LINE THRU 2900-EXIT
+002240             ADD 1 TO WS-APPLIED-COUNT
+002250     END-READ.
+002260 2400-EXIT.
+002270     EXIT.
+002280*================================================================
+002290*  2900-WRITE-LOG-LINE -- ONE AUDIT-LOG LINE PER TRANSACTION,
+002300*  APPLIED OR REJECTED.
+002310*================================================================
+002320 2900-WRITE-LOG-LINE.
+002330     MOVE WS-RUN-DATE TO ML-D-DATE.
+002340     MOVE WS-RUN-TIME (1:6) TO ML-D-TIME.
+002350     MOVE MT-REQUESTED-BY TO ML-D-USER-ID.
+002360     EVALUATE TRUE
+002370         WHEN MT-ADD
+002380             MOVE "ADD" TO ML-D-TRANSACTION
+002390         WHEN MT-CHANGE
+002400             MOVE "CHANGE" TO ML-D-TRANSACTION
+002410         WHEN MT-DEACTIVATE
+002420             MOVE "DEACTIVATE" TO ML-D-TRANSACTION
+002430         WHEN OTHER
+002440             MOVE "UNKNOWN" TO ML-D-TRANSACTION
+002450     END-EVALUATE.
+002460     MOVE MT-EMPLOYEE-ID TO ML-D-EMPLOYEE-ID.
+002470     MOVE MT-EMPLOYEE-NAME TO ML-D-EMPLOYEE-NAME.
+002472     MOVE WS-OLD-HOURLY-RATE TO ML-D-OLD-RATE.
+002474     MOVE MT-HOURLY-RATE TO ML-D-NEW-RATE.
+002480     WRITE AUDIT-LOG-LINE FROM WS-MAINTLOG-DETAIL-LINE.
+002490 2900-EXIT.
+002500     EXIT.
+002510*================================================================
+002520*  9000-TERMINATE -- WRITE THE RUN COUNTS AND CLOSE ALL FILES.
+002530*================================================================
+002540 9000-TERMINATE.
+002550     DISPLAY "TRANSACTIONS READ:    " WS-TRANSACTION-COUNT.
+002560     DISPLAY "TRANSACTIONS APPLIED:  " WS-APPLIED-COUNT.
+002570     DISPLAY "TRANSACTIONS REJECTED: " WS-REJECTED-COUNT.
+002580     CLOSE TRANSACTION-FILE.
+002590     CLOSE EMPLOYEE-MASTER-FILE.
+002600     CLOSE AUDIT-LOG-FILE.
+002610 9000-EXIT.
+002620     EXIT.
