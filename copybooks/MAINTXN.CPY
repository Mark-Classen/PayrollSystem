@@ -0,0 +1,23 @@
+000100*================================================================
+000200*  MAINTXN.CPY
+000300*  EMPLOYEE MAINTENANCE TRANSACTION RECORD, READ FROM
+000400*  PAYMAINT.TXT BY PAYMAINT.  ONE ENTRY PER ADD, CHANGE OR
+000500*  DEACTIVATE REQUEST AGAINST THE EMPLOYEE-MASTER FILE.
+000600*----------------------------------------------------------------
+000700*  MODIFICATION HISTORY
+000800*  DATE       INIT  DESCRIPTION
+000900*  08/09/2026 MHC   ORIGINAL.
+001000*================================================================
+001100 01  MAINT-TRANSACTION-RECORD.
+001200     05  MT-TRANSACTION-CODE     PIC X(01).
+001300         88  MT-ADD                       VALUE "A".
+001400         88  MT-CHANGE                    VALUE "C".
+001500         88  MT-DEACTIVATE                VALUE "D".
+001600     05  MT-EMPLOYEE-ID           PIC X(06).
+001700     05  MT-EMPLOYEE-NAME         PIC X(20).
+001800     05  MT-HOURLY-RATE           PIC 9(02)V9(02).
+001900     05  MT-BANK-ROUTING-NBR      PIC 9(09).
+002000     05  MT-BANK-ACCOUNT-NBR      PIC X(17).
+002100     05  MT-ACCOUNT-TYPE          PIC X(01).
+002200     05  MT-REQUESTED-BY          PIC X(08).
+002300     05  FILLER                   PIC X(08).
