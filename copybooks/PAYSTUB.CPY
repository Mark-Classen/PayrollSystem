@@ -0,0 +1,74 @@
+000100*================================================================
+000200*  PAYSTUB.CPY
+000300*  PRINT-IMAGE LINE LAYOUTS FOR THE PAY-STUB REPORT.  ONE DETAIL
+000400*  LINE IS BUILT PER EMPLOYEE; A CONTROL-TOTAL LINE TRAILS THE
+000500*  REPORT WITH THE RECORD COUNT AND RUN TOTALS.
+000600*----------------------------------------------------------------
+000700*  MODIFICATION HISTORY
+000800*  DATE       INIT  DESCRIPTION
+000900*  08/09/2026 MHC   ORIGINAL.
+000950*  08/09/2026 MHC   WIDENED THE GROSS/TAXES/NET DETAIL FIELDS TO
+000960*                   HOLD SALARIED EMPLOYEES' LARGER PAY-PERIOD
+000970*                   AMOUNTS.
+000980*  08/09/2026 MHC   WIDENED THE CONTROL-TOTAL FIELDS TO MATCH THE
+000985*                   FULL WIDTH OF THEIR RUN ACCUMULATORS SO A
+000990*                   HIGH-VOLUME RUN'S TOTALS NO LONGER TRUNCATE.
+000992*  08/09/2026 MHC   ADDED THE PAY PERIOD END DATE COLUMN AND, IN
+000993*                   THE SAME PASS, SHRANK THE DETAIL LINE'S
+000994*                   TRAILING FILLER -- THE FIELDS TO ITS LEFT HAD
+000995*                   BEEN WIDENED PAST THE 132-BYTE PAYSTUB-LINE
+000996*                   RECORD WITHOUT A MATCHING FILLER ADJUSTMENT.
+001000*================================================================
+001100 01  WS-PAYSTUB-HEADING-LINE.
+001200     05  FILLER                   PIC X(20) VALUE
+001300         "EMPLOYEE NAME".
+001400     05  FILLER                   PIC X(15) VALUE
+001500         "HOURS".
+001600     05  FILLER                   PIC X(15) VALUE
+001700         "RATE".
+001800     05  FILLER                   PIC X(18) VALUE
+001900         "GROSS".
+002000     05  FILLER                   PIC X(18) VALUE
+002100         "TAXES".
+002200     05  FILLER                   PIC X(18) VALUE
+002300         "NET".
+002310     05  FILLER                   PIC X(12) VALUE
+002320         "PERIOD END".
+002400     05  FILLER                   PIC X(16) VALUE SPACES.
+002500
+002600 01  WS-PAYSTUB-DETAIL-LINE.
+002700     05  PS-D-EMPLOYEE-NAME       PIC X(20).
+002800     05  FILLER                   PIC X(03) VALUE SPACES.
+002900     05  PS-D-HOURS               PIC ZZ9.9.
+003000     05  FILLER                   PIC X(05) VALUE SPACES.
+003100     05  PS-D-RATE                PIC ZZ9.99.
+003200     05  FILLER                   PIC X(05) VALUE SPACES.
+003300     05  PS-D-GROSS               PIC Z,ZZZ,ZZ9.99.
+003400     05  FILLER                   PIC X(04) VALUE SPACES.
+003500     05  PS-D-TAXES               PIC Z,ZZZ,ZZ9.99.
+003600     05  FILLER                   PIC X(04) VALUE SPACES.
+003700     05  PS-D-NET                 PIC Z,ZZZ,ZZ9.99.
+003710     05  FILLER                   PIC X(02) VALUE SPACES.
+003720     05  PS-D-PERIOD-END-DATE     PIC 9(08).
+003800     05  FILLER                   PIC X(34) VALUE SPACES.
+003900
+004000 01  WS-PAYSTUB-CONTROL-LINE.
+004100     05  FILLER                   PIC X(20) VALUE
+004200         "** CONTROL TOTALS **".
+004300     05  FILLER                   PIC X(03) VALUE SPACES.
+004400     05  FILLER                   PIC X(14) VALUE
+004500         "RECORD COUNT: ".
+004600     05  PS-C-RECORD-COUNT        PIC Z,ZZZ,ZZ9.
+004700     05  FILLER                   PIC X(01) VALUE SPACES.
+004800     05  FILLER                   PIC X(13) VALUE
+004900         "GROSS TOTAL: ".
+005000     05  PS-C-GROSS-TOTAL         PIC ZZZ,ZZZ,ZZ9.99.
+005100     05  FILLER                   PIC X(01) VALUE SPACES.
+005200     05  FILLER                   PIC X(13) VALUE
+005300         "TAXES TOTAL: ".
+005400     05  PS-C-TAXES-TOTAL         PIC ZZZ,ZZZ,ZZ9.99.
+005500     05  FILLER                   PIC X(01) VALUE SPACES.
+005600     05  FILLER                   PIC X(11) VALUE
+005700         "NET TOTAL: ".
+005800     05  PS-C-NET-TOTAL           PIC ZZZ,ZZZ,ZZ9.99.
+005900     05  FILLER                   PIC X(04) VALUE SPACES.
