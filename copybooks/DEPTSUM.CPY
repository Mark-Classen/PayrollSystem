@@ -0,0 +1,49 @@
+000100*================================================================
+000200*  DEPTSUM.CPY
+000300*  DEPARTMENT COST-CENTER ACCUMULATOR TABLE AND THE PRINT-IMAGE
+000400*  LINES FOR THE DEPARTMENT SUMMARY REPORT.  ONE TABLE ENTRY IS
+000500*  BUILT PER DISTINCT PR-DEPT-CODE SEEN ON THE RUN.
+000600*----------------------------------------------------------------
+000700*  MODIFICATION HISTORY
+000800*  DATE       INIT  DESCRIPTION
+000900*  08/09/2026 MHC   ORIGINAL.
+000950*  08/09/2026 MHC   WIDENED THE GROSS/TAXES/NET DETAIL FIELDS TO
+000960*                   MATCH THE FULL WIDTH OF THEIR RUN ACCUMULATOR.
+001000*================================================================
+001100 01  WS-DEPT-TABLE-COUNT          PIC 9(03)   VALUE ZERO.
+001200 01  DEPT-SUMMARY-TABLE.
+001300     05  DEPT-SUMMARY-ENTRY OCCURS 50 TIMES INDEXED BY DS-IDX.
+001400         10  DS-DEPT-CODE         PIC X(04).
+001500         10  DS-EMPLOYEE-COUNT    PIC 9(05).
+001600         10  DS-GROSS-TOTAL       PIC 9(09)V99.
+001700         10  DS-TAXES-TOTAL       PIC 9(09)V99.
+001800         10  DS-NET-TOTAL         PIC 9(09)V99.
+001900*
+002000 01  WS-DEPTSUM-HEADING-LINE.
+002100     05  FILLER                   PIC X(20) VALUE
+002200         "DEPARTMENT SUMMARY".
+002300     05  FILLER                   PIC X(112) VALUE SPACES.
+002400*
+002500 01  WS-DEPTSUM-COLUMN-LINE.
+002600     05  FILLER                   PIC X(08) VALUE
+002700         "DEPT".
+002800     05  FILLER                   PIC X(12) VALUE
+002900         "EMPLOYEES".
+003000     05  FILLER                   PIC X(18) VALUE
+003100         "GROSS".
+003200     05  FILLER                   PIC X(18) VALUE
+003300         "TAXES".
+003400     05  FILLER                   PIC X(18) VALUE
+003500         "NET".
+003600     05  FILLER                   PIC X(58) VALUE SPACES.
+003700*
+003800 01  WS-DEPTSUM-DETAIL-LINE.
+003900     05  DD-DEPT-CODE             PIC X(08).
+004000     05  DD-EMPLOYEE-COUNT        PIC ZZZZ9.
+004100     05  FILLER                   PIC X(07) VALUE SPACES.
+004200     05  DD-GROSS-TOTAL           PIC ZZZ,ZZZ,ZZ9.99.
+004300     05  FILLER                   PIC X(04) VALUE SPACES.
+004400     05  DD-TAXES-TOTAL           PIC ZZZ,ZZZ,ZZ9.99.
+004500     05  FILLER                   PIC X(04) VALUE SPACES.
+004600     05  DD-NET-TOTAL             PIC ZZZ,ZZZ,ZZ9.99.
+004700     05  FILLER                   PIC X(60) VALUE SPACES.
