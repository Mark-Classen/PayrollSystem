@@ -0,0 +1,21 @@
+000100*================================================================
+000200*  ACHFILE.CPY
+000300*  NACHA-STYLE ACH ENTRY DETAIL RECORD (TYPE 6) FOR THE
+000400*  DIRECT-DEPOSIT BATCH HANDED TO THE BANK.  ONE ENTRY PER
+000500*  EMPLOYEE PAID THIS RUN.
+000600*----------------------------------------------------------------
+000700*  MODIFICATION HISTORY
+000800*  DATE       INIT  DESCRIPTION
+000900*  08/09/2026 MHC   ORIGINAL.
+001000*================================================================
+001100 01  ACH-ENTRY-DETAIL-RECORD.
+001200     05  ACH-RECORD-TYPE-CODE     PIC X(01).
+001300     05  ACH-TRANSACTION-CODE    PIC X(02).
+001400     05  ACH-RECEIVING-DFI-ID     PIC 9(08).
+001500     05  ACH-CHECK-DIGIT          PIC 9(01).
+001600     05  ACH-DFI-ACCOUNT-NUMBER   PIC X(17).
+001700     05  ACH-AMOUNT               PIC 9(08)V99.
+001800     05  ACH-INDIVIDUAL-ID        PIC X(06).
+001900     05  ACH-INDIVIDUAL-NAME      PIC X(20).
+002000     05  ACH-ADDENDA-INDICATOR    PIC X(01).
+002100     05  ACH-TRACE-NUMBER         PIC 9(09).
