@@ -0,0 +1,15 @@
+000100*================================================================
+000200*  PAYCTRL.CPY
+000300*  RUN-CONTROL PARAMETER RECORD, READ FROM THE OPTIONAL
+000400*  PAYCTRL.PRM FILE.  CARRIES THE RESTART POINT AND THE
+000500*  CHECKPOINT INTERVAL FOR THIS RUN.  IF THE FILE IS ABSENT THE
+000600*  RUN STARTS AT RECORD ONE WITH THE DEFAULT INTERVAL.
+000700*----------------------------------------------------------------
+000800*  MODIFICATION HISTORY
+000900*  DATE       INIT  DESCRIPTION
+001000*  08/09/2026 MHC   ORIGINAL.
+001100*================================================================
+001200 01  PARM-RECORD.
+001300     05  PC-RESTART-RECORD-NBR    PIC 9(07).
+001400     05  PC-CHECKPOINT-INTERVAL   PIC 9(05).
+001500     05  FILLER                   PIC X(68).
