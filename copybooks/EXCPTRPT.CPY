@@ -0,0 +1,36 @@
+000100*================================================================
+000200*  EXCPTRPT.CPY
+000300*  PRINT-IMAGE LINE LAYOUTS FOR THE INPUT-VALIDATION EXCEPTION
+000400*  REPORT.  ONE LINE IS WRITTEN FOR EACH PAYROLL-FILE RECORD
+000500*  THAT FAILS EDIT AND IS SKIPPED OUT OF THE NORMAL RUN.
+000600*----------------------------------------------------------------
+000700*  MODIFICATION HISTORY
+000800*  DATE       INIT  DESCRIPTION
+000900*  08/09/2026 MHC   ORIGINAL.
+000950*  08/09/2026 MHC   WIDENED THE EXCEPTION COUNT TO MATCH THE FULL
+000960*                   WIDTH OF ITS RUN ACCUMULATOR.
+001000*================================================================
+001100 01  WS-EXCEPTION-HEADING-LINE.
+001200     05  FILLER                   PIC X(08) VALUE
+001300         "EMP ID".
+001400     05  FILLER                   PIC X(22) VALUE
+001500         "EMPLOYEE NAME".
+001600     05  FILLER                   PIC X(40) VALUE
+001700         "REASON FOR REJECTION".
+001800     05  FILLER                   PIC X(62) VALUE SPACES.
+001900
+002000 01  WS-EXCEPTION-DETAIL-LINE.
+002100     05  PX-D-EMPLOYEE-ID         PIC X(06).
+002200     05  FILLER                   PIC X(02) VALUE SPACES.
+002300     05  PX-D-EMPLOYEE-NAME       PIC X(20).
+002400     05  FILLER                   PIC X(02) VALUE SPACES.
+002500     05  PX-D-REASON              PIC X(40).
+002600     05  FILLER                   PIC X(62) VALUE SPACES.
+002700
+002800 01  WS-EXCEPTION-CONTROL-LINE.
+002900     05  FILLER                   PIC X(20) VALUE
+003000         "** EXCEPTION COUNT: ".
+003100     05  PX-C-EXCEPTION-COUNT     PIC Z,ZZZ,ZZ9.
+003200     05  FILLER                   PIC X(06) VALUE
+003300         " **   ".
+003400     05  FILLER                   PIC X(100) VALUE SPACES.
