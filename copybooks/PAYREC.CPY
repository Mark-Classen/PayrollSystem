@@ -0,0 +1,40 @@
+000100*================================================================
+000200*  PAYREC.CPY
+000300*  PAYROLL DETAIL TRANSACTION RECORD -- ONE ENTRY PER EMPLOYEE
+000400*  PER PAY PERIOD, READ FROM PAYROLL.TXT.
+000500*----------------------------------------------------------------
+000600*  MODIFICATION HISTORY
+000700*  DATE       INIT  DESCRIPTION
+000800*  02/14/2019 RWC   ORIGINAL LAYOUT.
+000900*  08/09/2026 MHC   DROPPED FLAT TAX-RATE FIELD, REPLACED BY
+001000*                   TAX-TABLE LOOKUP (COPYBOOK TAXTABL).  MOVED
+001100*                   GROSS/TAXES/NET OUT OF THE INPUT RECORD --
+001200*                   THEY ARE COMPUTED RESULTS, NOT INPUT DATA.
+001300*  08/09/2026 MHC   WIDENED PR-HOURS-WORKED TO 3 INTEGER DIGITS
+001400*                   TO HOLD OVERTIME HOURS IN A SINGLE FIELD.
+001500*  08/09/2026 MHC   ADDED PR-EMPLOYEE-ID -- THE KEY USED TO
+001600*                   MATCH THIS DETAIL RECORD TO ITS ENTRY ON
+001700*                   THE EMPLOYEE-MASTER FILE (COPYBOOK EMPMAST).
+001800*  08/09/2026 MHC   ADDED PR-DEPT-CODE FOR THE DEPARTMENT COST
+001810*                   SUMMARY AND GL POSTING EXTRACT.
+001820*  08/09/2026 MHC   ADDED PR-PAY-PERIOD-END-DATE AND
+001830*                   PR-PAY-FREQUENCY-CODE SO WEEKLY, BIWEEKLY,
+001840*                   SEMIMONTHLY AND MONTHLY EMPLOYEES CAN RIDE
+001850*                   THE SAME RUN.  ADDED PR-ANNUAL-SALARY, USED
+001860*                   IN PLACE OF HOURS/RATE FOR SALARIED PAY
+001870*                   FREQUENCIES.
+001900*================================================================
+002000 01  PAYROLL-RECORD.
+002100     05  PR-EMPLOYEE-ID           PIC X(06).
+002200     05  PR-EMPLOYEE-NAME         PIC X(20).
+002300     05  PR-HOURS-WORKED          PIC 9(03)V9(01).
+002400     05  PR-HOURLY-RATE           PIC 9(02)V9(02).
+002500     05  PR-DEPT-CODE             PIC X(04).
+002600     05  PR-PAY-PERIOD-END-DATE   PIC 9(08).
+002700     05  PR-PAY-FREQUENCY-CODE    PIC X(01).
+002800         88  PR-FREQ-WEEKLY               VALUE "W".
+002900         88  PR-FREQ-BIWEEKLY             VALUE "B".
+003000         88  PR-FREQ-SEMIMONTHLY          VALUE "S".
+003100         88  PR-FREQ-MONTHLY              VALUE "M".
+003200     05  PR-ANNUAL-SALARY         PIC 9(07)V99.
+003300     05  FILLER                   PIC X(03).
