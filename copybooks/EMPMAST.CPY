@@ -0,0 +1,35 @@
+000100*================================================================
+000200*  EMPMAST.CPY
+000300*  EMPLOYEE MASTER RECORD -- ONE PERMANENT ENTRY PER EMPLOYEE,
+000400*  KEYED BY EMPLOYEE ID, CARRYING STANDING PAY DATA AND
+000500*  YEAR-TO-DATE ACCUMULATORS THAT SURVIVE ACROSS PAYROLL RUNS.
+000600*----------------------------------------------------------------
+000700*  MODIFICATION HISTORY
+000800*  DATE       INIT  DESCRIPTION
+000900*  08/09/2026 MHC   ORIGINAL.
+000950*  08/09/2026 MHC   ADDED BANK ROUTING/ACCOUNT FIELDS FOR THE
+000960*                   DIRECT-DEPOSIT (ACH) EXTRACT.
+000970*  08/09/2026 MHC   ADDED EM-STATUS-CODE SO PAYMAINT CAN
+000980*                   DEACTIVATE AN EMPLOYEE WITHOUT DISCARDING
+000990*                   THEIR YEAR-TO-DATE HISTORY.
+000992*  08/09/2026 MHC   ADDED EM-HOURLY-RATE SO A RATE CHANGE
+000994*                   APPLIED THROUGH PAYMAINT ACTUALLY GOVERNS
+000996*                   FUTURE PAYROLL RUNS INSTEAD OF STANDING ONLY
+000998*                   ON THE TRANSACTION RECORD.
+001000*================================================================
+001100 01  EMPLOYEE-MASTER-RECORD.
+001200     05  EM-EMPLOYEE-ID           PIC X(06).
+001300     05  EM-EMPLOYEE-NAME         PIC X(20).
+001350     05  EM-HOURLY-RATE           PIC 9(02)V9(02).
+001400     05  EM-YTD-GROSS-PAY         PIC 9(07)V99.
+001500     05  EM-YTD-TAXES             PIC 9(07)V99.
+001600     05  EM-YTD-NET-PAY           PIC 9(07)V99.
+001700     05  EM-LAST-PAY-DATE         PIC 9(08).
+001710     05  EM-BANK-ROUTING-NBR      PIC 9(09).
+001720     05  EM-BANK-ACCOUNT-NBR      PIC X(17).
+001730     05  EM-ACCOUNT-TYPE          PIC X(01).
+001740         88  EM-ACCT-CHECKING         VALUE "C".
+001750         88  EM-ACCT-SAVINGS          VALUE "S".
+001760     05  EM-STATUS-CODE           PIC X(01).
+001770         88  EM-ACTIVE                    VALUE "A".
+001780         88  EM-INACTIVE                  VALUE "I".
