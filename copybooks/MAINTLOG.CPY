@@ -0,0 +1,52 @@
+000100*================================================================
+000200*  MAINTLOG.CPY
+000300*  PRINT-IMAGE AUDIT-LOG LINE FOR PAYMAINT.  ONE LINE IS WRITTEN
+000400*  FOR EVERY TRANSACTION READ, APPLIED OR REJECTED, SO CHANGES TO
+000500*  THE EMPLOYEE MASTER GO THROUGH A RECORDED, ATTRIBUTABLE TRAIL
+000600*  RATHER THAN A DIRECT HAND EDIT.
+000700*----------------------------------------------------------------
+000800*  MODIFICATION HISTORY
+000900*  DATE       INIT  DESCRIPTION
+001000*  08/09/2026 MHC   ORIGINAL.
+001010*  08/09/2026 MHC   ADDED OLD/NEW HOURLY RATE COLUMNS SO A RATE
+001020*                   CHANGE IS VISIBLE ON THE AUDIT TRAIL, NOT
+001030*                   JUST APPLIED SILENTLY TO THE MASTER.
+001100*================================================================
+001200 01  WS-MAINTLOG-HEADING-LINE.
+001300     05  FILLER                   PIC X(10) VALUE
+001400         "DATE".
+001500     05  FILLER                   PIC X(08) VALUE
+001600         "TIME".
+001700     05  FILLER                   PIC X(10) VALUE
+001800         "USER".
+001900     05  FILLER                   PIC X(10) VALUE
+002000         "TRANS".
+002100     05  FILLER                   PIC X(08) VALUE
+002200         "EMP ID".
+002300     05  FILLER                   PIC X(22) VALUE
+002400         "EMPLOYEE NAME".
+002420     05  FILLER                   PIC X(10) VALUE
+002440         "OLD RATE".
+002460     05  FILLER                   PIC X(10) VALUE
+002480         "NEW RATE".
+002500     05  FILLER                   PIC X(24) VALUE
+002600         "RESULT".
+002700*
+002800 01  WS-MAINTLOG-DETAIL-LINE.
+002900     05  ML-D-DATE                PIC 9(08).
+003000     05  FILLER                   PIC X(02) VALUE SPACES.
+003100     05  ML-D-TIME                PIC 9(06).
+003200     05  FILLER                   PIC X(02) VALUE SPACES.
+003300     05  ML-D-USER-ID             PIC X(08).
+003400     05  FILLER                   PIC X(02) VALUE SPACES.
+003500     05  ML-D-TRANSACTION         PIC X(08).
+003600     05  FILLER                   PIC X(02) VALUE SPACES.
+003700     05  ML-D-EMPLOYEE-ID         PIC X(06).
+003800     05  FILLER                   PIC X(02) VALUE SPACES.
+003900     05  ML-D-EMPLOYEE-NAME       PIC X(20).
+003920     05  FILLER                   PIC X(02) VALUE SPACES.
+003940     05  ML-D-OLD-RATE            PIC ZZ9.99.
+003960     05  FILLER                   PIC X(02) VALUE SPACES.
+003980     05  ML-D-NEW-RATE            PIC ZZ9.99.
+004000     05  FILLER                   PIC X(02) VALUE SPACES.
+004100     05  ML-D-RESULT              PIC X(24).
