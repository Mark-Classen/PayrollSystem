@@ -0,0 +1,46 @@
+000100*================================================================
+000200*  TAXTABL.CPY
+000300*  PROGRESSIVE WITHHOLDING TAX BRACKET TABLE.
+000400*  EACH ENTRY CARRIES THE UPPER CEILING FOR THE BRACKET (ANNUAL-
+000500*  IZED GROSS PAY) AND THE MARGINAL RATE APPLIED TO THE SLICE OF
+000600*  ANNUALIZED GROSS PAY FALLING WITHIN THAT BRACKET.  BRACKETS
+000700*  ARE APPLIED CUMULATIVELY, LOW TO HIGH -- NOT AS A SINGLE
+000710*  LOOKUP.  2300-CALCULATE-TAXES IN PAYROLL.CBL ANNUALIZES THE
+000720*  PERIOD GROSS PAY BY THE EMPLOYEE'S PAY FREQUENCY BEFORE
+000730*  WALKING THIS TABLE, THEN DE-ANNUALIZES THE RESULT -- THE
+000740*  CEILINGS BELOW ARE ALWAYS ANNUAL, REGARDLESS OF HOW OFTEN THE
+000750*  EMPLOYEE IS PAID.
+000800*----------------------------------------------------------------
+000900*  MODIFICATION HISTORY
+001000*  DATE       INIT  DESCRIPTION
+001100*  08/09/2026 MHC   ORIGINAL -- REPLACES FLAT PR-TAX-RATE
+001105*                   MULTIPLY.
+001110*  08/09/2026 MHC   WIDENED THE TOP BRACKET'S CEILING SO SALARIED
+001120*                   EMPLOYEES' MONTHLY/SEMIMONTHLY GROSS PAY,
+001130*                   WHICH RUNS MUCH HIGHER THAN AN HOURLY
+001140*                   EMPLOYEE'S PER-PERIOD GROSS, STILL FALLS
+001150*                   WITHIN THE TABLE.
+001160*  08/09/2026 MHC   RESTATED THE CEILINGS IN ANNUAL TERMS (THE
+001170*                   OLD PER-PERIOD CEILINGS OVER-WITHHELD EVERY
+001180*                   FREQUENCY OTHER THAN WEEKLY, SINCE A
+001190*                   MONTHLY GROSS PAY IS SEVERAL TIMES A WEEKLY
+001195*                   ONE FOR THE SAME ANNUAL SALARY).  PAYROLL.CBL
+001196*                   NOW ANNUALIZES GROSS PAY BEFORE WALKING THIS
+001197*                   TABLE AND DE-ANNUALIZES THE RESULTING TAX.
+001200*================================================================
+001300 01  TAX-TABLE-VALUES.
+001400     05  FILLER                   PIC X(12) VALUE
+001500         "002600000100".
+001600     05  FILLER                   PIC X(12) VALUE
+001700         "007800000150".
+001800     05  FILLER                   PIC X(12) VALUE
+001900         "015600000200".
+002000     05  FILLER                   PIC X(12) VALUE
+002100         "031200000250".
+002200     05  FILLER                   PIC X(12) VALUE
+002300         "999999999300".
+002400
+002500 01  TAX-TABLE REDEFINES TAX-TABLE-VALUES.
+002600     05  TAX-BRACKET OCCURS 5 TIMES INDEXED BY TAX-IDX.
+002700         10  TB-CEILING           PIC 9(07)V99.
+002800         10  TB-MARGINAL-RATE     PIC V999.
