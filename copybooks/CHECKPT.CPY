@@ -0,0 +1,39 @@
+000100*================================================================
+000200*  CHECKPT.CPY
+000300*  CHECKPOINT RECORD, WRITTEN TO PAYCKPT.DAT EVERY
+000400*  WS-CHECKPOINT-INTERVAL RECORDS SO A KILLED OR ABENDED RUN CAN
+000500*  BE RESTARTED WITHOUT REPROCESSING FROM RECORD ONE.  THE FILE
+000600*  IS REOPENED OUTPUT AT EACH CHECKPOINT, SO IT ALWAYS HOLDS ONLY
+000700*  THE LATEST CHECKPOINT.
+000800*----------------------------------------------------------------
+000900*  MODIFICATION HISTORY
+001000*  DATE       INIT  DESCRIPTION
+001100*  08/09/2026 MHC   ORIGINAL.
+001110*  08/09/2026 MHC   ADDED THE RUN'S CONTROL TOTALS, ACH TRACE
+001120*                   NUMBER AND DEPARTMENT SUMMARY TABLE SO A
+001130*                   RESTART CAN PICK THE RUN BACK UP WITH THE
+001140*                   SAME TOTALS THE ORIGINAL RUN HAD REACHED,
+001150*                   INSTEAD OF STARTING THEM OVER AT ZERO.
+001160*                   CK-DEPT-SUMMARY-TABLE IS LAID OUT ENTRY FOR
+001170*                   ENTRY THE SAME AS DEPT-SUMMARY-TABLE IN
+001180*                   DEPTSUM.CPY SO THE TWO CAN BE MOVED GROUP TO
+001190*                   GROUP.
+001200*================================================================
+001300 01  CHECKPOINT-RECORD.
+001400     05  CK-LAST-RECORD-NBR       PIC 9(07).
+001500     05  CK-CHECKPOINT-DATE       PIC 9(08).
+001600     05  CK-CHECKPOINT-TIME       PIC 9(06).
+001610     05  CK-TOTAL-RECORD-COUNT    PIC 9(07).
+001620     05  CK-TOTAL-GROSS-PAY       PIC 9(09)V99.
+001630     05  CK-TOTAL-TAXES           PIC 9(09)V99.
+001640     05  CK-TOTAL-NET-PAY         PIC 9(09)V99.
+001650     05  CK-TOTAL-EXCEPTION-COUNT PIC 9(07).
+001660     05  CK-ACH-TRACE-NUMBER      PIC 9(09).
+001670     05  CK-DEPT-TABLE-COUNT      PIC 9(03).
+001680     05  CK-DEPT-TABLE-AREA.
+001690         10  CK-DEPT-SUMMARY-TABLE OCCURS 50 TIMES.
+001700             15  CK-DEPT-CODE           PIC X(04).
+001710             15  CK-DEPT-EMPLOYEE-COUNT PIC 9(05).
+001720             15  CK-DEPT-GROSS-TOTAL    PIC 9(09)V99.
+001730             15  CK-DEPT-TAXES-TOTAL    PIC 9(09)V99.
+001740             15  CK-DEPT-NET-TOTAL      PIC 9(09)V99.
