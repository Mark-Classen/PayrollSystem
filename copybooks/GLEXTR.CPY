@@ -0,0 +1,20 @@
+000100*================================================================
+000200*  GLEXTR.CPY
+000300*  GENERAL LEDGER JOURNAL-ENTRY EXTRACT RECORD.  ONE PAIR OF
+000400*  BALANCED ENTRIES IS WRITTEN PER DEPARTMENT: A DEBIT TO PAYROLL
+000500*  EXPENSE FOR THE DEPARTMENT'S GROSS PAY, AND OFFSETTING
+000600*  CREDITS TO CASH (NET PAY) AND WITHHOLDING TAXES PAYABLE.
+000700*----------------------------------------------------------------
+000800*  MODIFICATION HISTORY
+000900*  DATE       INIT  DESCRIPTION
+001000*  08/09/2026 MHC   ORIGINAL.
+001100*================================================================
+001200 01  GL-JOURNAL-ENTRY-RECORD.
+001300     05  GL-RUN-DATE              PIC 9(08).
+001400     05  GL-DEPT-CODE             PIC X(04).
+001500     05  GL-ACCOUNT-NUMBER        PIC X(08).
+001600     05  GL-DEBIT-CREDIT-CODE     PIC X(01).
+001700         88  GL-DEBIT                     VALUE "D".
+001800         88  GL-CREDIT                    VALUE "C".
+001900     05  GL-AMOUNT                PIC 9(09)V99.
+002000     05  GL-DESCRIPTION           PIC X(30).
