@@ -0,0 +1,829 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     PAYROLL.
+000030 AUTHOR.         M H CLASSEN.
+000040 INSTALLATION.   CORPORATE PAYROLL SYSTEMS.
+000050 DATE-WRITTEN.   02/14/2019.
+000060 DATE-COMPILED.
+000070*================================================================
+000080*  MODIFICATION HISTORY
+000090*  DATE       INIT  DESCRIPTION
+000101*  02/14/2019 RWC   ORIGINAL ONE-PARAGRAPH VERSION.
+000102*  08/09/2026 MHC   REBUILT AS A CONVENTIONAL NUMBERED-PARAGRAPH
+000103*                   PROGRAM.  REPLACED THE FLAT TAX-RATE MULTIPLY
+000104*                   WITH A PROGRESSIVE BRACKET LOOKUP AGAINST THE
+000105*                   TAX-TABLE COPYBOOK (TAXTABL).
+000106*  08/09/2026 MHC   SPLIT HOURS WORKED INTO REGULAR/OVERTIME AND
+000107*                   ADDED THE EMPLOYEE-MASTER, PAY-STUB AND ACH
+000108*                   FILES (YTD ACCUMULATION, PRINTED STUBS WITH
+000109*                   CONTROL TOTALS, DIRECT-DEPOSIT EXTRACT).
+000110*  08/09/2026 MHC   ADDED AN EDIT PASS AHEAD OF THE GROSS-PAY
+000111*                   COMPUTE STATEMENTS.  RECORDS FAILING EDIT ARE
+000112*                   ROUTED TO A NEW EXCEPTION REPORT AND SKIPPED
+000113*                   OUT OF THE NORMAL RUN INSTEAD OF PRODUCING A
+000114*                   BAD CHECK.  THE OLD FLAT PR-TAX-RATE EDIT NO
+000115*                   LONGER APPLIES -- TAX-RATE WAS REPLACED BY
+000116*                   THE BRACKET TABLE LOOKUP ABOVE.
+000118*  08/09/2026 MHC   ADDED CHECKPOINT/RESTART.  THE RUN WRITES ITS
+000119*                   PROGRESS TO PAYCKPT.DAT EVERY N RECORDS (N
+000120*                   FROM THE OPTIONAL PAYCTRL.PRM CONTROL FILE,
+000121*                   DEFAULT 100) AND, ON A RESTART, SKIPS FORWARD
+000122*                   PAST WHATEVER WAS ALREADY PROCESSED.
+000123*  08/09/2026 MHC   HOURS CEILING NOW SCALES TO PAY FREQUENCY;
+000124*                   RECORDS ARE ALSO EDITED AGAINST THE MASTER FOR
+000125*                   INACTIVE STATUS AND RATE MISMATCH.  A NEW
+000126*                   MASTER CLEARS ITS BANK FIELDS, AND ACH SKIPS
+000127*                   ANY EMPLOYEE WITH NO BANK DATA ON FILE.
+000128*  08/09/2026 MHC   THE PAY PERIOD END DATE ON EACH RECORD IS NOW
+000129*                   EDITED FOR PRESENCE, PRINTED ON THE PAY STUB,
+000130*                   AND USED TO DATE THE GL JOURNAL ENTRIES IN
+000131*                   PLACE OF THE SYSTEM RUN DATE.  TAX WITHHOLDING
+000132*                   IS NOW COMPUTED BY ANNUALIZING GROSS PAY BY
+000133*                   PAY FREQUENCY, WALKING THE BRACKET TABLE
+000134*                   AGAINST THE ANNUALIZED FIGURE, AND
+000135*                   DE-ANNUALIZING THE RESULT, SO A SALARY PAID
+000136*                   OTHER THAN WEEKLY NO LONGER FALLS INTO A
+000137*                   HIGHER PER-PERIOD BRACKET THAN THE SAME
+000138*                   SALARY PAID WEEKLY.
+000141*  08/09/2026 MHC   A RESTART RUN NOW REOPENS THE STUB, ACH AND
+000142*                   EXCEPTION FILES EXTEND INSTEAD OF OUTPUT, AND
+000143*                   RESTORES THE RUN'S CONTROL TOTALS, ACH TRACE
+000144*                   NUMBER AND DEPARTMENT TABLE FROM THE LAST
+000145*                   CHECKPOINT, SO A RESTART NO LONGER LOSES THE
+000146*                   ORIGINAL RUN'S OUTPUT.  PAYROLL-RECORD IS ALSO
+000147*                   NOW EDITED FOR A MISSING DEPARTMENT CODE, SO A
+000148*                   BLANK CODE NO LONGER SLIPS PAST THE DEPARTMENT
+000149*                   SUMMARY TABLE LOOKUP UNCAUGHT.
+000151*================================================================
+000280*
+000290*  THIS PROGRAM COMPUTES GROSS PAY, WITHHOLDING TAXES AND NET
+000300*  PAY FOR EACH EMPLOYEE DETAIL RECORD PRESENT ON PAYROLL.TXT.
+000310*  WITHHOLDING IS CALCULATED BRACKET-BY-BRACKET AGAINST THE
+000320*  PROGRESSIVE TAX TABLE RATHER THAN AS A SINGLE FLAT PERCENT.  A
+000330*  RECORD THAT FAILS EDIT IS ROUTED TO THE EXCEPTION REPORT AND
+000340*  TAKES NO FURTHER PART IN THE RUN.
+000350*
+000360 ENVIRONMENT DIVISION.
+000370 CONFIGURATION SECTION.
+000380 SOURCE-COMPUTER.    IBM-COMPATIBLE.
+000390 OBJECT-COMPUTER.    IBM-COMPATIBLE.
+000400 INPUT-OUTPUT SECTION.
+000410 FILE-CONTROL.
+000411     SELECT PAYROLL-FILE ASSIGN TO "payroll.txt"
+000412         ORGANIZATION IS LINE SEQUENTIAL.
+000413     SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST.DAT"
+000414         ORGANIZATION IS INDEXED
+000415         ACCESS MODE IS DYNAMIC
+000416         RECORD KEY IS EM-EMPLOYEE-ID
+000417         FILE STATUS IS WS-EMPMAST-STATUS.
+000418     SELECT PAYSTUB-FILE ASSIGN TO "PAYSTUB.RPT"
+000419         ORGANIZATION IS LINE SEQUENTIAL.
+000421     SELECT ACH-FILE ASSIGN TO "ACHFILE.DAT"
+000422         ORGANIZATION IS LINE SEQUENTIAL.
+000423     SELECT EXCEPTION-FILE ASSIGN TO "EXCPTRPT.RPT"
+000424         ORGANIZATION IS LINE SEQUENTIAL.
+000425     SELECT OPTIONAL PARM-FILE ASSIGN TO "PAYCTRL.PRM"
+000426         ORGANIZATION IS LINE SEQUENTIAL
+000427         FILE STATUS IS WS-PARM-STATUS.
+000428     SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "PAYCKPT.DAT"
+000429         ORGANIZATION IS LINE SEQUENTIAL
+000431         FILE STATUS IS WS-CHECKPOINT-STATUS.
+000432     SELECT DEPTSUM-FILE ASSIGN TO "DEPTSUM.RPT"
+000433         ORGANIZATION IS LINE SEQUENTIAL.
+000434     SELECT GL-FILE ASSIGN TO "GLEXTR.DAT"
+000435         ORGANIZATION IS LINE SEQUENTIAL.
+000550
+000560 DATA DIVISION.
+000570 FILE SECTION.
+000580*
+000590 FD  PAYROLL-FILE
+000600     LABEL RECORDS ARE STANDARD.
+000610 COPY PAYREC.
+000620*
+000630 FD  EMPLOYEE-MASTER-FILE
+000640     LABEL RECORDS ARE STANDARD.
+000650 COPY EMPMAST.
+000660*
+000670 FD  PAYSTUB-FILE
+000680     LABEL RECORDS ARE STANDARD.
+000690 01  PAYSTUB-LINE                 PIC X(132).
+000700*
+000710 FD  ACH-FILE
+000720     LABEL RECORDS ARE STANDARD.
+000730 COPY ACHFILE.
+000740*
+000750 FD  EXCEPTION-FILE
+000760     LABEL RECORDS ARE STANDARD.
+000770 01  EXCEPTION-LINE               PIC X(150).
+000771*
+000772 FD  PARM-FILE
+000773     LABEL RECORDS ARE STANDARD.
+000774 COPY PAYCTRL.
+000775*
+000776 FD  CHECKPOINT-FILE
+000777     LABEL RECORDS ARE STANDARD.
+000778 COPY CHECKPT.
+000779*
+000781 FD  DEPTSUM-FILE
+000782     LABEL RECORDS ARE STANDARD.
+000783 01  DEPTSUM-LINE                 PIC X(132).
+000784*
+000785 FD  GL-FILE
+000786     LABEL RECORDS ARE STANDARD.
+000787 COPY GLEXTR.
+000788
+000790 WORKING-STORAGE SECTION.
+000800*
+000810*----------------------------------------------------------------
+000820*  PROGRESSIVE TAX BRACKET TABLE
+000830*----------------------------------------------------------------
+000840 COPY TAXTABL.
+000850*
+000860*----------------------------------------------------------------
+000870*  PAY-STUB REPORT LINE LAYOUTS
+000880*----------------------------------------------------------------
+000890 COPY PAYSTUB.
+000900*
+000910*----------------------------------------------------------------
+000920*  INPUT-VALIDATION EXCEPTION REPORT LINE LAYOUTS
+000930*----------------------------------------------------------------
+000940 COPY EXCPTRPT.
+000941*
+000942*----------------------------------------------------------------
+000943*  DEPARTMENT COST-CENTER SUMMARY ACCUMULATOR TABLE AND REPORT
+000944*  LINE LAYOUTS
+000945*----------------------------------------------------------------
+000946 COPY DEPTSUM.
+000950*
+000960*----------------------------------------------------------------
+000970*  RUN SWITCHES
+000980*----------------------------------------------------------------
+000990 01  WS-SWITCHES.
+001000     05  WS-EOF-SWITCH            PIC X(01)   VALUE "N".
+001010         88  WS-END-OF-FILE                   VALUE "Y".
+001020     05  WS-EMPMAST-STATUS        PIC X(02)   VALUE "00".
+001030         88  WS-EMPMAST-FOUND                 VALUE "00".
+001040         88  WS-EMPMAST-NOT-FOUND             VALUE "23".
+001041     05  WS-PARM-STATUS           PIC X(02)   VALUE "00".
+001042         88  WS-PARM-FOUND                    VALUE "00".
+001043     05  WS-CHECKPOINT-STATUS     PIC X(02)   VALUE "00".
+001044         88  WS-CHECKPOINT-FOUND              VALUE "00".
+001050*
+001060*----------------------------------------------------------------
+001070*  INPUT-RECORD VALIDATION SWITCH AND REJECT REASON
+001080*----------------------------------------------------------------
+001090 01  WS-VALIDATION-FIELDS.
+001100     05  WS-VALID-RECORD-SWITCH   PIC X(01)   VALUE "Y".
+001110         88  WS-VALID-RECORD                  VALUE "Y".
+001120         88  WS-INVALID-RECORD                VALUE "N".
+001130     05  WS-EXCEPTION-REASON      PIC X(40)   VALUE SPACES.
+001135     05  WS-MAX-HOURS-FOR-PERIOD  PIC 9(03)V9(01) VALUE ZERO.
+001140*
+001150*----------------------------------------------------------------
+001160*  RUN DATE
+001170*----------------------------------------------------------------
+001180 01  WS-RUN-DATE                  PIC 9(08)   VALUE ZERO.
+001185 01  WS-PAY-PERIOD-END-DATE       PIC 9(08)   VALUE ZERO.
+001190*
+001200*----------------------------------------------------------------
+001210*  RUN CONTROL TOTALS FOR THE PAY-STUB REPORT
+001220*----------------------------------------------------------------
+001230 01  WS-CONTROL-TOTALS.
+001240     05  WS-TOTAL-RECORD-COUNT    PIC 9(07)   VALUE ZERO.
+001250     05  WS-TOTAL-GROSS-PAY       PIC 9(09)V99 VALUE ZERO.
+001260     05  WS-TOTAL-TAXES           PIC 9(09)V99 VALUE ZERO.
+001270     05  WS-TOTAL-NET-PAY         PIC 9(09)V99 VALUE ZERO.
+001280     05  WS-TOTAL-EXCEPTION-COUNT PIC 9(07)   VALUE ZERO.
+001290*
+001300*----------------------------------------------------------------
+001310*  ACH TRACE NUMBER COUNTER
+001320*----------------------------------------------------------------
+001330 01  WS-ACH-TRACE-NUMBER          PIC 9(09)   VALUE ZERO.
+001340*
+001341*----------------------------------------------------------------
+001342*  CHECKPOINT/RESTART CONTROL FIELDS
+001343*----------------------------------------------------------------
+001344 01  WS-RESTART-FIELDS.
+001345     05  WS-RECORD-NUMBER         PIC 9(07)   VALUE ZERO.
+001346     05  WS-RESTART-RECORD-NBR    PIC 9(07)   VALUE ZERO.
+001347     05  WS-CHECKPOINT-INTERVAL   PIC 9(05)   VALUE 100.
+001348     05  WS-CHECKPOINT-QUOTIENT   PIC 9(07)   VALUE ZERO.
+001349     05  WS-CHECKPOINT-REMAINDER  PIC 9(05)   VALUE ZERO.
+001350     05  WS-CURRENT-TIME          PIC 9(08)   VALUE ZERO.
+001351*
+001352*----------------------------------------------------------------
+001360*  PAY CALCULATION WORK AREAS
+001370*----------------------------------------------------------------
+001380 01  WS-PAY-CALC-FIELDS.
+001381     05  WS-REGULAR-HOURS         PIC 9(03)V9(01) VALUE ZERO.
+001382     05  WS-OVERTIME-HOURS        PIC 9(03)V9(01) VALUE ZERO.
+001383     05  WS-OVERTIME-RATE         PIC 9(03)V9(03) VALUE ZERO.
+001384     05  WS-GROSS-PAY             PIC 9(07)V99 VALUE ZERO.
+001385     05  WS-TAXES                 PIC 9(07)V99 VALUE ZERO.
+001386     05  WS-NET-PAY               PIC 9(07)V99 VALUE ZERO.
+001387     05  WS-TAX-LOW-CEILING       PIC 9(07)V99 VALUE ZERO.
+001388     05  WS-BRACKET-SLICE         PIC 9(07)V99 VALUE ZERO.
+001389     05  WS-PAY-PERIODS-PER-YEAR  PIC 9(02) VALUE ZERO.
+001395     05  WS-ANNUALIZED-GROSS      PIC 9(07)V99 VALUE ZERO.
+001400     05  WS-ANNUAL-TAX            PIC 9(07)V99 VALUE ZERO.
+001470*
+001480*----------------------------------------------------------------
+001490*  OVERTIME THRESHOLD -- STRAIGHT TIME HOURS PER PAY PERIOD
+001500*----------------------------------------------------------------
+001510 01  WS-OVERTIME-THRESHOLD        PIC 9(03)V9(01) VALUE 40.0.
+001520
+001530 PROCEDURE DIVISION.
+001540*================================================================
+001550*  0000-MAINLINE
+001560*================================================================
+001570 0000-MAINLINE.
+001580     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001590     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+001600         UNTIL WS-END-OF-FILE.
+001610     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001620     GOBACK.
+001630 0000-EXIT.
+001640     EXIT.
+001650*================================================================
+001660*  1000-INITIALIZE -- OPEN FILES AND PRIME THE READ
+001670*================================================================
+001680 1000-INITIALIZE.
+001690     OPEN INPUT PAYROLL-FILE.
+001700     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001710     OPEN I-O EMPLOYEE-MASTER-FILE.
+001720     IF WS-EMPMAST-STATUS NOT = "00"
+001730         OPEN OUTPUT EMPLOYEE-MASTER-FILE
+001740         CLOSE EMPLOYEE-MASTER-FILE
+001750         OPEN I-O EMPLOYEE-MASTER-FILE
+001760     END-IF.
+001761     PERFORM 1100-READ-CONTROL-PARM THRU 1100-EXIT.
+001762     IF WS-RESTART-RECORD-NBR NOT = ZERO
+001763         PERFORM 1150-RESTORE-CHECKPOINT-TOTALS THRU 1150-EXIT
+001764         OPEN EXTEND PAYSTUB-FILE
+001765         OPEN EXTEND ACH-FILE
+001766         OPEN EXTEND EXCEPTION-FILE
+001767     ELSE
+001768         OPEN OUTPUT PAYSTUB-FILE
+001769         WRITE PAYSTUB-LINE FROM WS-PAYSTUB-HEADING-LINE
+001770         OPEN OUTPUT ACH-FILE
+001771         OPEN OUTPUT EXCEPTION-FILE
+001772         WRITE EXCEPTION-LINE FROM WS-EXCEPTION-HEADING-LINE
+001773     END-IF.
+001801     OPEN OUTPUT DEPTSUM-FILE.
+001802     OPEN OUTPUT GL-FILE.
+001820     PERFORM 2100-READ-PAYROLL-RECORD THRU 2100-EXIT.
+001821     PERFORM 1200-SKIP-TO-RESTART-POINT THRU 1200-EXIT.
+001830 1000-EXIT.
+001840     EXIT.
+001841*================================================================
+001842*  1100-READ-CONTROL-PARM -- LOAD THE RESTART POINT AND
+001843*  CHECKPOINT INTERVAL FROM THE OPTIONAL PAYCTRL.PRM FILE.  IF
+001844*  THE FILE IS NOT PRESENT THE RUN STARTS AT RECORD ONE WITH THE
+001845*  DEFAULT INTERVAL SET IN WORKING-STORAGE.
+001846*================================================================
+001847 1100-READ-CONTROL-PARM.
+001848     OPEN INPUT PARM-FILE.
+001849     IF WS-PARM-FOUND
+001850         READ PARM-FILE INTO PARM-RECORD
+001851             AT END
+001852                 CONTINUE
+001853         END-READ
+001854         IF PC-RESTART-RECORD-NBR NOT = ZERO
+001855             MOVE PC-RESTART-RECORD-NBR TO WS-RESTART-RECORD-NBR
+001856         END-IF
+001857         IF PC-CHECKPOINT-INTERVAL NOT = ZERO
+001858             MOVE PC-CHECKPOINT-INTERVAL TO WS-CHECKPOINT-INTERVAL
+001859         END-IF
+001860         CLOSE PARM-FILE
+001861     END-IF.
+001862 1100-EXIT.
+001863     EXIT.
+001864*================================================================
+001865*  1150-RESTORE-CHECKPOINT-TOTALS -- ON A RESTART, RELOAD THE
+001866*  RUN'S CONTROL TOTALS, ACH TRACE NUMBER AND DEPARTMENT SUMMARY
+001867*  TABLE FROM THE LAST CHECKPOINT SO THE RESUMED RUN'S FINAL
+001868*  TOTALS AND REPORTS REFLECT THE COMPLETE ORIGINAL RUN, NOT JUST
+001869*  THE RECORDS REPROCESSED AFTER THE RESTART POINT.
+001870*================================================================
+001871 1150-RESTORE-CHECKPOINT-TOTALS.
+001872     OPEN INPUT CHECKPOINT-FILE.
+001873     IF WS-CHECKPOINT-FOUND
+001874         READ CHECKPOINT-FILE
+001875             AT END
+001876                 CONTINUE
+001877             NOT AT END
+001878                 MOVE CK-TOTAL-RECORD-COUNT
+001879                     TO WS-TOTAL-RECORD-COUNT
+001880                 MOVE CK-TOTAL-GROSS-PAY TO WS-TOTAL-GROSS-PAY
+001881                 MOVE CK-TOTAL-TAXES TO WS-TOTAL-TAXES
+001882                 MOVE CK-TOTAL-NET-PAY TO WS-TOTAL-NET-PAY
+001883                 MOVE CK-TOTAL-EXCEPTION-COUNT
+001884                     TO WS-TOTAL-EXCEPTION-COUNT
+001885                 MOVE CK-ACH-TRACE-NUMBER TO WS-ACH-TRACE-NUMBER
+001886                 MOVE CK-DEPT-TABLE-COUNT TO WS-DEPT-TABLE-COUNT
+001887                 MOVE CK-DEPT-TABLE-AREA TO DEPT-SUMMARY-TABLE
+001888         END-READ
+001889         CLOSE CHECKPOINT-FILE
+001890     END-IF.
+001905 1150-EXIT.
+001906     EXIT.
+001907*================================================================
+001908*  1200-SKIP-TO-RESTART-POINT -- DISCARD RECORDS ALREADY KNOWN
+001909*  TO HAVE BEEN PROCESSED ON A PRIOR, INTERRUPTED RUN.
+001910*================================================================
+001911 1200-SKIP-TO-RESTART-POINT.
+001912     PERFORM 2100-READ-PAYROLL-RECORD THRU 2100-EXIT
+001913         UNTIL WS-END-OF-FILE
+001914            OR WS-RECORD-NUMBER > WS-RESTART-RECORD-NBR.
+001915 1200-EXIT.
+001916     EXIT.
+001917*================================================================
+001918*  2000-PROCESS-RECORD -- EDIT, CALCULATE AND DISPOSE OF ONE
+001919*  PAYROLL-FILE RECORD, THEN CHECKPOINT AND READ THE NEXT.
+001920*================================================================
+001921 2000-PROCESS-RECORD.
+001922     PERFORM 2050-VALIDATE-RECORD THRU 2050-EXIT.
+001923     IF WS-VALID-RECORD
+001924         PERFORM 2200-CALCULATE-GROSS-PAY THRU 2200-EXIT
+001925         PERFORM 2300-CALCULATE-TAXES THRU 2300-EXIT
+001926         COMPUTE WS-NET-PAY = WS-GROSS-PAY - WS-TAXES
+001927         PERFORM 2400-UPDATE-EMPLOYEE-MASTER THRU 2400-EXIT
+001928         IF EM-BANK-ROUTING-NBR NOT = ZERO
+001929             PERFORM 2700-WRITE-ACH-ENTRY THRU 2700-EXIT
+001930         END-IF
+001931         PERFORM 2650-ACCUMULATE-DEPT-TOTALS THRU 2650-EXIT
+001932         PERFORM 2600-WRITE-PAYSTUB-DETAIL THRU 2600-EXIT
+001933         PERFORM 2500-DISPLAY-RESULTS THRU 2500-EXIT
+001934     ELSE
+001935         PERFORM 2900-WRITE-EXCEPTION-DETAIL THRU 2900-EXIT
+002010     END-IF.
+002011     PERFORM 2800-WRITE-CHECKPOINT THRU 2800-EXIT.
+002020     PERFORM 2100-READ-PAYROLL-RECORD THRU 2100-EXIT.
+002030 2000-EXIT.
+002040     EXIT.
+002110*================================================================
+002111*  2050-VALIDATE-RECORD -- EDIT HOURS, RATE, SALARY, FREQUENCY AND
+002112*  PAY PERIOD END DATE BEFORE ANY GROSS-PAY COMPUTE IS ATTEMPTED.
+002113*  A RECORD THAT FAILS ANY CHECK IS MARKED INVALID AND ROUTED TO
+002114*  THE EXCEPTION REPORT INSTEAD OF THE NORMAL PAY CALCULATION.
+002115*================================================================
+002116 2050-VALIDATE-RECORD.
+002117     MOVE "Y" TO WS-VALID-RECORD-SWITCH.
+002118     MOVE SPACES TO WS-EXCEPTION-REASON.
+002119     IF NOT (PR-FREQ-WEEKLY OR PR-FREQ-BIWEEKLY
+002120             OR PR-FREQ-SEMIMONTHLY OR PR-FREQ-MONTHLY)
+002121         MOVE "N" TO WS-VALID-RECORD-SWITCH
+002122         MOVE "INVALID PAY FREQUENCY CODE" TO WS-EXCEPTION-REASON
+002123     END-IF.
+002124     IF WS-VALID-RECORD AND PR-PAY-PERIOD-END-DATE = ZERO
+002125         MOVE "N" TO WS-VALID-RECORD-SWITCH
+002126         MOVE "PAY PERIOD END DATE IS MISSING"
+002127             TO WS-EXCEPTION-REASON
+002128     END-IF.
+002190     IF WS-VALID-RECORD AND PR-DEPT-CODE = SPACES
+002191         MOVE "N" TO WS-VALID-RECORD-SWITCH
+002192         MOVE "DEPT CODE IS MISSING" TO WS-EXCEPTION-REASON
+002193     END-IF.
+002194     IF WS-VALID-RECORD
+002195             AND (PR-FREQ-WEEKLY OR PR-FREQ-BIWEEKLY)
+002196         IF PR-FREQ-WEEKLY
+002197             MOVE 168.0 TO WS-MAX-HOURS-FOR-PERIOD
+002198         ELSE
+002199             MOVE 336.0 TO WS-MAX-HOURS-FOR-PERIOD
+002200         END-IF
+002201         IF PR-HOURS-WORKED IS NOT NUMERIC
+002202             MOVE "N" TO WS-VALID-RECORD-SWITCH
+002203             MOVE "HOURS WORKED IS NOT NUMERIC"
+002204                 TO WS-EXCEPTION-REASON
+002205         ELSE IF PR-HOURS-WORKED > WS-MAX-HOURS-FOR-PERIOD
+002206             MOVE "N" TO WS-VALID-RECORD-SWITCH
+002207             MOVE "HOURS WORKED EXCEEDS MAXIMUM FOR THE PERIOD"
+002208                 TO WS-EXCEPTION-REASON
+002209         ELSE IF PR-HOURS-WORKED = ZERO
+002210             MOVE "N" TO WS-VALID-RECORD-SWITCH
+002211             MOVE "HOURS WORKED IS ZERO" TO WS-EXCEPTION-REASON
+002212         END-IF
+002213         IF WS-VALID-RECORD AND PR-HOURLY-RATE IS NOT NUMERIC
+002214             MOVE "N" TO WS-VALID-RECORD-SWITCH
+002215             MOVE "HOURLY RATE IS NOT NUMERIC"
+002216                 TO WS-EXCEPTION-REASON
+002217         ELSE IF WS-VALID-RECORD AND PR-HOURLY-RATE = ZERO
+002218             MOVE "N" TO WS-VALID-RECORD-SWITCH
+002219             MOVE "HOURLY RATE IS ZERO OR MISSING"
+002220                 TO WS-EXCEPTION-REASON
+002221         END-IF
+002222     END-IF.
+002223     IF WS-VALID-RECORD
+002224             AND (PR-FREQ-SEMIMONTHLY OR PR-FREQ-MONTHLY)
+002225         IF PR-ANNUAL-SALARY IS NOT NUMERIC
+002226             MOVE "N" TO WS-VALID-RECORD-SWITCH
+002227             MOVE "ANNUAL SALARY IS NOT NUMERIC"
+002228                 TO WS-EXCEPTION-REASON
+002229         ELSE IF PR-ANNUAL-SALARY = ZERO
+002230             MOVE "N" TO WS-VALID-RECORD-SWITCH
+002231             MOVE "ANNUAL SALARY IS ZERO OR MISSING"
+002232                 TO WS-EXCEPTION-REASON
+002233         END-IF
+002234     END-IF.
+002235     IF WS-VALID-RECORD
+002236         PERFORM 2060-VALIDATE-AGAINST-MASTER THRU 2060-EXIT
+002237     END-IF.
+002238 2050-EXIT.
+002239     EXIT.
+002240*================================================================
+002241*  2060-VALIDATE-AGAINST-MASTER -- REJECT A RECORD FOR AN
+002242*  EMPLOYEE THE MASTER SHOWS AS INACTIVE, AND, FOR AN HOURLY
+002243*  EMPLOYEE ALREADY ON FILE, REJECT A RATE THAT DOES NOT MATCH
+002244*  THE STANDING RATE ON THE MASTER -- A HAND-EDITED PAYROLL.TXT
+002245*  RATE NO LONGER SLIPS THROUGH UNCHECKED.
+002246*================================================================
+002247 2060-VALIDATE-AGAINST-MASTER.
+002248     MOVE PR-EMPLOYEE-ID TO EM-EMPLOYEE-ID.
+002249     READ EMPLOYEE-MASTER-FILE
+002250         KEY IS EM-EMPLOYEE-ID
+002251         INVALID KEY
+002252             CONTINUE
+002253         NOT INVALID KEY
+002254             IF EM-INACTIVE
+002255                 MOVE "N" TO WS-VALID-RECORD-SWITCH
+002256                 MOVE "EMPLOYEE IS INACTIVE"
+002257                     TO WS-EXCEPTION-REASON
+002258             ELSE
+002259                 IF (PR-FREQ-WEEKLY OR PR-FREQ-BIWEEKLY)
+002260                         AND EM-HOURLY-RATE NOT = ZERO
+002261                         AND EM-HOURLY-RATE NOT = PR-HOURLY-RATE
+002262                     MOVE "N" TO WS-VALID-RECORD-SWITCH
+002263                     MOVE "RATE DOES NOT MATCH MASTER RECORD"
+002264                         TO WS-EXCEPTION-REASON
+002265                 END-IF
+002266             END-IF
+002267     END-READ.
+002268 2060-EXIT.
+002269     EXIT.
+002310*================================================================
+002320*  2100-READ-PAYROLL-RECORD
+002330*================================================================
+002340 2100-READ-PAYROLL-RECORD.
+002350     READ PAYROLL-FILE INTO PAYROLL-RECORD
+002360         AT END
+002370             MOVE "Y" TO WS-EOF-SWITCH
+002375         NOT AT END
+002376             ADD 1 TO WS-RECORD-NUMBER
+002380     END-READ.
+002390 2100-EXIT.
+002400     EXIT.
+002410*================================================================
+002420*  2200-CALCULATE-GROSS-PAY -- BRANCH ON PAY FREQUENCY.  HOURLY
+002421*  FREQUENCIES (WEEKLY/BIWEEKLY) COMPUTE FROM HOURS AND RATE WITH
+002422*  AN OVERTIME THRESHOLD SCALED TO THE PERIOD LENGTH; SALARIED
+002423*  FREQUENCIES (SEMIMONTHLY/MONTHLY) DIVIDE THE ANNUAL SALARY.
+002430*================================================================
+002440 2200-CALCULATE-GROSS-PAY.
+002441     EVALUATE TRUE
+002442         WHEN PR-FREQ-WEEKLY
+002443             MOVE 40.0 TO WS-OVERTIME-THRESHOLD
+002444             PERFORM 2210-CALCULATE-HOURLY-GROSS THRU 2210-EXIT
+002445         WHEN PR-FREQ-BIWEEKLY
+002446             MOVE 80.0 TO WS-OVERTIME-THRESHOLD
+002447             PERFORM 2210-CALCULATE-HOURLY-GROSS THRU 2210-EXIT
+002448         WHEN PR-FREQ-SEMIMONTHLY
+002449             COMPUTE WS-GROSS-PAY ROUNDED = PR-ANNUAL-SALARY / 24
+002450         WHEN PR-FREQ-MONTHLY
+002451             COMPUTE WS-GROSS-PAY ROUNDED = PR-ANNUAL-SALARY / 12
+002452     END-EVALUATE.
+002500 2200-EXIT.
+002510     EXIT.
+002520*================================================================
+002521*  2210-CALCULATE-HOURLY-GROSS -- HOURS BEYOND THE OVERTIME
+002522*  THRESHOLD ARE PAID AT 1.5 TIMES THE HOURLY RATE.
+002523*================================================================
+002524 2210-CALCULATE-HOURLY-GROSS.
+002525     PERFORM 2220-SPLIT-REGULAR-OVERTIME THRU 2220-EXIT.
+002526     COMPUTE WS-OVERTIME-RATE = PR-HOURLY-RATE * 1.5.
+002527     COMPUTE WS-GROSS-PAY =
+002528         (WS-REGULAR-HOURS * PR-HOURLY-RATE) +
+002529         (WS-OVERTIME-HOURS * WS-OVERTIME-RATE).
+002530 2210-EXIT.
+002531     EXIT.
+002532*================================================================
+002533*  2220-SPLIT-REGULAR-OVERTIME
+002534*================================================================
+002560 2220-SPLIT-REGULAR-OVERTIME.
+002570     IF PR-HOURS-WORKED > WS-OVERTIME-THRESHOLD
+002580         MOVE WS-OVERTIME-THRESHOLD TO WS-REGULAR-HOURS
+002590         COMPUTE WS-OVERTIME-HOURS =
+002600             PR-HOURS-WORKED - WS-OVERTIME-THRESHOLD
+002610     ELSE
+002620         MOVE PR-HOURS-WORKED TO WS-REGULAR-HOURS
+002630         MOVE ZERO TO WS-OVERTIME-HOURS
+002640     END-IF.
+002650 2220-EXIT.
+002660     EXIT.
+002671*================================================================
+002677*  2300-CALCULATE-TAXES -- ANNUALIZES THE PERIOD GROSS PAY BY THE
+002683*  EMPLOYEE'S PAY FREQUENCY BEFORE WALKING THE BRACKET TABLE (THE
+002689*  TABLE CEILINGS ARE STATED IN ANNUAL TERMS), THEN DE-ANNUALIZES
+002695*  THE RESULTING TAX BACK TO A PER-PERIOD WITHHOLDING -- SO A
+002701*  MONTHLY SALARY IS NOT TAXED AS IF IT WERE A WEEK'S PAY.
+002707*================================================================
+002713 2300-CALCULATE-TAXES.
+002719     EVALUATE TRUE
+002725         WHEN PR-FREQ-WEEKLY
+002731             MOVE 52 TO WS-PAY-PERIODS-PER-YEAR
+002737         WHEN PR-FREQ-BIWEEKLY
+002743             MOVE 26 TO WS-PAY-PERIODS-PER-YEAR
+002749         WHEN PR-FREQ-SEMIMONTHLY
+002755             MOVE 24 TO WS-PAY-PERIODS-PER-YEAR
+002761         WHEN PR-FREQ-MONTHLY
+002767             MOVE 12 TO WS-PAY-PERIODS-PER-YEAR
+002773     END-EVALUATE.
+002779     COMPUTE WS-ANNUALIZED-GROSS =
+002785         WS-GROSS-PAY * WS-PAY-PERIODS-PER-YEAR.
+002791     MOVE ZERO TO WS-ANNUAL-TAX.
+002797     MOVE ZERO TO WS-TAX-LOW-CEILING.
+002803     PERFORM 2310-APPLY-TAX-BRACKET THRU 2310-EXIT
+002809         VARYING TAX-IDX FROM 1 BY 1
+002815         UNTIL TAX-IDX > 5
+002821            OR WS-TAX-LOW-CEILING >= WS-ANNUALIZED-GROSS.
+002827     COMPUTE WS-TAXES ROUNDED =
+002833         WS-ANNUAL-TAX / WS-PAY-PERIODS-PER-YEAR.
+002839 2300-EXIT.
+002845     EXIT.
+002851*================================================================
+002857*  2310-APPLY-TAX-BRACKET
+002863*================================================================
+002869 2310-APPLY-TAX-BRACKET.
+002875     IF WS-ANNUALIZED-GROSS > TB-CEILING (TAX-IDX)
+002881         COMPUTE WS-BRACKET-SLICE =
+002887             TB-CEILING (TAX-IDX) - WS-TAX-LOW-CEILING
+002893     ELSE
+002899         COMPUTE WS-BRACKET-SLICE =
+002905             WS-ANNUALIZED-GROSS - WS-TAX-LOW-CEILING
+002911     END-IF.
+002917     COMPUTE WS-ANNUAL-TAX = WS-ANNUAL-TAX +
+002923         (WS-BRACKET-SLICE * TB-MARGINAL-RATE (TAX-IDX)).
+002929     MOVE TB-CEILING (TAX-IDX) TO WS-TAX-LOW-CEILING.
+002935 2310-EXIT.
+002941     EXIT.
+002960*================================================================
+002970*  2400-UPDATE-EMPLOYEE-MASTER -- ROLL THIS PERIOD'S RESULTS
+002980*  INTO THE EMPLOYEE'S YEAR-TO-DATE TOTALS.
+002990*================================================================
+003000 2400-UPDATE-EMPLOYEE-MASTER.
+003010     MOVE PR-EMPLOYEE-ID TO EM-EMPLOYEE-ID.
+003020     READ EMPLOYEE-MASTER-FILE
+003030         KEY IS EM-EMPLOYEE-ID
+003040         INVALID KEY
+003050             PERFORM 2410-ADD-NEW-MASTER THRU 2410-EXIT
+003060         NOT INVALID KEY
+003070             PERFORM 2420-UPDATE-EXISTING-MASTER THRU 2420-EXIT
+003080     END-READ.
+003090 2400-EXIT.
+003100     EXIT.
+003110*================================================================
+003120*  2410-ADD-NEW-MASTER -- FIRST TIME THIS EMPLOYEE HAS BEEN PAID
+003130*================================================================
+003140 2410-ADD-NEW-MASTER.
+003150     MOVE PR-EMPLOYEE-NAME TO EM-EMPLOYEE-NAME.
+003152     MOVE PR-HOURLY-RATE TO EM-HOURLY-RATE.
+003160     MOVE WS-GROSS-PAY TO EM-YTD-GROSS-PAY.
+003170     MOVE WS-TAXES TO EM-YTD-TAXES.
+003180     MOVE WS-NET-PAY TO EM-YTD-NET-PAY.
+003190     MOVE WS-RUN-DATE TO EM-LAST-PAY-DATE.
+003192     MOVE ZERO TO EM-BANK-ROUTING-NBR.
+003193     MOVE SPACES TO EM-BANK-ACCOUNT-NBR.
+003194     MOVE SPACES TO EM-ACCOUNT-TYPE.
+003195     MOVE "A" TO EM-STATUS-CODE.
+003200     WRITE EMPLOYEE-MASTER-RECORD.
+003210 2410-EXIT.
+003220     EXIT.
+003230*================================================================
+003240*  2420-UPDATE-EXISTING-MASTER -- ADD THIS PERIOD TO YTD TOTALS
+003250*================================================================
+003260 2420-UPDATE-EXISTING-MASTER.
+003270     MOVE PR-EMPLOYEE-NAME TO EM-EMPLOYEE-NAME.
+003280     COMPUTE EM-YTD-GROSS-PAY = EM-YTD-GROSS-PAY + WS-GROSS-PAY.
+003290     COMPUTE EM-YTD-TAXES = EM-YTD-TAXES + WS-TAXES.
+003300     COMPUTE EM-YTD-NET-PAY = EM-YTD-NET-PAY + WS-NET-PAY.
+003310     MOVE WS-RUN-DATE TO EM-LAST-PAY-DATE.
+003320     REWRITE EMPLOYEE-MASTER-RECORD.
+003330 2420-EXIT.
+003340     EXIT.
+003350*================================================================
+003360*  2500-DISPLAY-RESULTS
+003370*================================================================
+003380 2500-DISPLAY-RESULTS.
+003390     DISPLAY "EMPLOYEE NAME: " PR-EMPLOYEE-NAME.
+003400     DISPLAY "GROSS PAY:     " WS-GROSS-PAY.
+003410     DISPLAY "NET PAY:       " WS-NET-PAY.
+003420 2500-EXIT.
+003430     EXIT.
+003440*================================================================
+003450*  2600-WRITE-PAYSTUB-DETAIL -- ONE STUB LINE PER EMPLOYEE, AND
+003460*  ACCUMULATE THE RUN CONTROL TOTALS FOR THE TRAILING PAGE.
+003470*================================================================
+003480 2600-WRITE-PAYSTUB-DETAIL.
+003481     MOVE PR-EMPLOYEE-NAME TO PS-D-EMPLOYEE-NAME.
+003482     MOVE PR-HOURS-WORKED TO PS-D-HOURS.
+003483     MOVE PR-HOURLY-RATE TO PS-D-RATE.
+003484     MOVE WS-GROSS-PAY TO PS-D-GROSS.
+003485     MOVE WS-TAXES TO PS-D-TAXES.
+003486     MOVE WS-NET-PAY TO PS-D-NET.
+003487     MOVE PR-PAY-PERIOD-END-DATE TO PS-D-PERIOD-END-DATE.
+003488     MOVE PR-PAY-PERIOD-END-DATE TO WS-PAY-PERIOD-END-DATE.
+003550     WRITE PAYSTUB-LINE FROM WS-PAYSTUB-DETAIL-LINE.
+003560     ADD 1 TO WS-TOTAL-RECORD-COUNT.
+003570     ADD WS-GROSS-PAY TO WS-TOTAL-GROSS-PAY.
+003580     ADD WS-TAXES TO WS-TOTAL-TAXES.
+003590     ADD WS-NET-PAY TO WS-TOTAL-NET-PAY.
+003600 2600-EXIT.
+003610     EXIT.
+003611*================================================================
+003612*  2650-ACCUMULATE-DEPT-TOTALS -- FIND THIS EMPLOYEE'S DEPARTMENT
+003613*  IN THE RUN'S ACCUMULATOR TABLE, ADDING A NEW ENTRY THE FIRST
+003614*  TIME A DEPARTMENT CODE IS SEEN.
+003615*================================================================
+003616 2650-ACCUMULATE-DEPT-TOTALS.
+003617     SET DS-IDX TO 1.
+003618     SEARCH DEPT-SUMMARY-ENTRY
+003619         AT END
+003620             PERFORM 2660-ADD-NEW-DEPT-ENTRY THRU 2660-EXIT
+003621         WHEN DS-DEPT-CODE (DS-IDX) = PR-DEPT-CODE
+003622             ADD 1 TO DS-EMPLOYEE-COUNT (DS-IDX)
+003623             ADD WS-GROSS-PAY TO DS-GROSS-TOTAL (DS-IDX)
+003624             ADD WS-TAXES TO DS-TAXES-TOTAL (DS-IDX)
+003625             ADD WS-NET-PAY TO DS-NET-TOTAL (DS-IDX)
+003626     END-SEARCH.
+003627 2650-EXIT.
+003628     EXIT.
+003629*================================================================
+003630*  2660-ADD-NEW-DEPT-ENTRY -- FIRST RECORD SEEN FOR THIS
+003631*  DEPARTMENT CODE THIS RUN.
+003632*================================================================
+003633 2660-ADD-NEW-DEPT-ENTRY.
+003634     IF WS-DEPT-TABLE-COUNT < 50
+003635         ADD 1 TO WS-DEPT-TABLE-COUNT
+003636         SET DS-IDX TO WS-DEPT-TABLE-COUNT
+003637         MOVE PR-DEPT-CODE TO DS-DEPT-CODE (DS-IDX)
+003638         MOVE 1 TO DS-EMPLOYEE-COUNT (DS-IDX)
+003639         MOVE WS-GROSS-PAY TO DS-GROSS-TOTAL (DS-IDX)
+003640         MOVE WS-TAXES TO DS-TAXES-TOTAL (DS-IDX)
+003641         MOVE WS-NET-PAY TO DS-NET-TOTAL (DS-IDX)
+003642     ELSE
+003643         DISPLAY "DEPARTMENT TABLE FULL -- DEPT " PR-DEPT-CODE
+003644             " NOT SUMMARIZED"
+003645     END-IF.
+003646 2660-EXIT.
+003647     EXIT.
+003648*================================================================
+003649*  2700-WRITE-ACH-ENTRY -- ONE DIRECT-DEPOSIT ENTRY PER EMPLOYEE,
+003651*  CARRYING THIS PERIOD'S NET PAY AND THE BANK ROUTING/ACCOUNT
+003652*  DATA STANDING ON THE EMPLOYEE MASTER.
+003660*================================================================
+003670 2700-WRITE-ACH-ENTRY.
+003680     ADD 1 TO WS-ACH-TRACE-NUMBER.
+003690     MOVE "6" TO ACH-RECORD-TYPE-CODE.
+003700     MOVE "22" TO ACH-TRANSACTION-CODE.
+003710     MOVE EM-BANK-ROUTING-NBR TO ACH-RECEIVING-DFI-ID.
+003720     MOVE ZERO TO ACH-CHECK-DIGIT.
+003730     MOVE EM-BANK-ACCOUNT-NBR TO ACH-DFI-ACCOUNT-NUMBER.
+003740     MOVE WS-NET-PAY TO ACH-AMOUNT.
+003750     MOVE PR-EMPLOYEE-ID TO ACH-INDIVIDUAL-ID.
+003760     MOVE PR-EMPLOYEE-NAME TO ACH-INDIVIDUAL-NAME.
+003770     MOVE "0" TO ACH-ADDENDA-INDICATOR.
+003780     MOVE WS-ACH-TRACE-NUMBER TO ACH-TRACE-NUMBER.
+003790     WRITE ACH-ENTRY-DETAIL-RECORD.
+003800 2700-EXIT.
+003810     EXIT.
+003820*================================================================
+003821*  2800-WRITE-CHECKPOINT -- EVERY WS-CHECKPOINT-INTERVAL RECORDS,
+003822*  REWRITE PAYCKPT.DAT SO A RESTART CAN PICK UP CLOSE TO WHERE
+003823*  THIS RUN LEFT OFF.
+003824*================================================================
+003825 2800-WRITE-CHECKPOINT.
+003826     DIVIDE WS-RECORD-NUMBER BY WS-CHECKPOINT-INTERVAL
+003827         GIVING WS-CHECKPOINT-QUOTIENT
+003828         REMAINDER WS-CHECKPOINT-REMAINDER.
+003829     IF WS-CHECKPOINT-REMAINDER = ZERO
+003830         PERFORM 2810-WRITE-CHECKPOINT-RECORD THRU 2810-EXIT
+003831     END-IF.
+003832 2800-EXIT.
+003833     EXIT.
+003834*================================================================
+003835*  2810-WRITE-CHECKPOINT-RECORD -- WRITE THE CURRENT RECORD
+003836*  NUMBER, TIMESTAMP AND RUN TOTALS OUT AS THE LATEST CHECKPOINT,
+003837*  SO A RESTART CAN PICK THE RUN BACK UP WITH THE SAME TOTALS.
+003838*================================================================
+003839 2810-WRITE-CHECKPOINT-RECORD.
+003840     MOVE WS-RECORD-NUMBER TO CK-LAST-RECORD-NBR.
+003841     MOVE WS-RUN-DATE TO CK-CHECKPOINT-DATE.
+003842     ACCEPT WS-CURRENT-TIME FROM TIME.
+003843     MOVE WS-CURRENT-TIME (1:6) TO CK-CHECKPOINT-TIME.
+003844     MOVE WS-TOTAL-RECORD-COUNT TO CK-TOTAL-RECORD-COUNT.
+003845     MOVE WS-TOTAL-GROSS-PAY TO CK-TOTAL-GROSS-PAY.
+003846     MOVE WS-TOTAL-TAXES TO CK-TOTAL-TAXES.
+003847     MOVE WS-TOTAL-NET-PAY TO CK-TOTAL-NET-PAY.
+003848     MOVE WS-TOTAL-EXCEPTION-COUNT TO CK-TOTAL-EXCEPTION-COUNT.
+003849     MOVE WS-ACH-TRACE-NUMBER TO CK-ACH-TRACE-NUMBER.
+003850     MOVE WS-DEPT-TABLE-COUNT TO CK-DEPT-TABLE-COUNT.
+003851     MOVE DEPT-SUMMARY-TABLE TO CK-DEPT-TABLE-AREA.
+003852     OPEN OUTPUT CHECKPOINT-FILE.
+003853     WRITE CHECKPOINT-RECORD.
+003854     CLOSE CHECKPOINT-FILE.
+003855 2810-EXIT.
+003856     EXIT.
+003857*================================================================
+003858*  2900-WRITE-EXCEPTION-DETAIL -- LOG A RECORD THAT FAILED EDIT
+003859*  AND WAS SKIPPED OUT OF THE NORMAL RUN.
+003860*================================================================
+003861 2900-WRITE-EXCEPTION-DETAIL.
+003870     MOVE PR-EMPLOYEE-ID TO PX-D-EMPLOYEE-ID.
+003880     MOVE PR-EMPLOYEE-NAME TO PX-D-EMPLOYEE-NAME.
+003890     MOVE WS-EXCEPTION-REASON TO PX-D-REASON.
+003900     WRITE EXCEPTION-LINE FROM WS-EXCEPTION-DETAIL-LINE.
+003910     ADD 1 TO WS-TOTAL-EXCEPTION-COUNT.
+003920 2900-EXIT.
+003930     EXIT.
+003940*================================================================
+003950*  9000-TERMINATE -- WRITE THE CONTROL-TOTAL PAGE AND CLOSE FILES
+003960*================================================================
+003970 9000-TERMINATE.
+003972     PERFORM 9100-WRITE-DEPT-SUMMARY-REPORT THRU 9100-EXIT.
+003974     PERFORM 9200-WRITE-GL-EXTRACT THRU 9200-EXIT.
+003975     PERFORM 2810-WRITE-CHECKPOINT-RECORD THRU 2810-EXIT.
+003980     MOVE WS-TOTAL-EXCEPTION-COUNT TO PX-C-EXCEPTION-COUNT.
+003990     WRITE EXCEPTION-LINE FROM WS-EXCEPTION-CONTROL-LINE.
+004000     MOVE WS-TOTAL-RECORD-COUNT TO PS-C-RECORD-COUNT.
+004010     MOVE WS-TOTAL-GROSS-PAY TO PS-C-GROSS-TOTAL.
+004020     MOVE WS-TOTAL-TAXES TO PS-C-TAXES-TOTAL.
+004030     MOVE WS-TOTAL-NET-PAY TO PS-C-NET-TOTAL.
+004040     WRITE PAYSTUB-LINE FROM WS-PAYSTUB-CONTROL-LINE.
+004050     CLOSE PAYROLL-FILE.
+004060     CLOSE EMPLOYEE-MASTER-FILE.
+004070     CLOSE PAYSTUB-FILE.
+004080     CLOSE ACH-FILE.
+004090     CLOSE EXCEPTION-FILE.
+004092     CLOSE DEPTSUM-FILE.
+004094     CLOSE GL-FILE.
+004100 9000-EXIT.
+004110     EXIT.
+004111*================================================================
+004112*  9100-WRITE-DEPT-SUMMARY-REPORT
+004113*================================================================
+004114 9100-WRITE-DEPT-SUMMARY-REPORT.
+004115     WRITE DEPTSUM-LINE FROM WS-DEPTSUM-HEADING-LINE.
+004116     WRITE DEPTSUM-LINE FROM WS-DEPTSUM-COLUMN-LINE.
+004117     PERFORM 9110-WRITE-DEPT-SUMMARY-LINE THRU 9110-EXIT
+004118         VARYING DS-IDX FROM 1 BY 1
+004119         UNTIL DS-IDX > WS-DEPT-TABLE-COUNT.
+004120 9100-EXIT.
+004121     EXIT.
+004122*================================================================
+004123*  9110-WRITE-DEPT-SUMMARY-LINE
+004124*================================================================
+004125 9110-WRITE-DEPT-SUMMARY-LINE.
+004126     MOVE DS-DEPT-CODE (DS-IDX) TO DD-DEPT-CODE.
+004127     MOVE DS-EMPLOYEE-COUNT (DS-IDX) TO DD-EMPLOYEE-COUNT.
+004128     MOVE DS-GROSS-TOTAL (DS-IDX) TO DD-GROSS-TOTAL.
+004129     MOVE DS-TAXES-TOTAL (DS-IDX) TO DD-TAXES-TOTAL.
+004130     MOVE DS-NET-TOTAL (DS-IDX) TO DD-NET-TOTAL.
+004131     WRITE DEPTSUM-LINE FROM WS-DEPTSUM-DETAIL-LINE.
+004132 9110-EXIT.
+004133     EXIT.
+004134*================================================================
+004135*  9200-WRITE-GL-EXTRACT -- ONE BALANCED SET OF JOURNAL ENTRIES
+004136*  PER DEPARTMENT: DEBIT PAYROLL EXPENSE, CREDIT CASH AND
+004137*  WITHHOLDING TAXES PAYABLE.
+004138*================================================================
+004139 9200-WRITE-GL-EXTRACT.
+004140     PERFORM 9210-WRITE-GL-ENTRIES-FOR-DEPT THRU 9210-EXIT
+004141         VARYING DS-IDX FROM 1 BY 1
+004142         UNTIL DS-IDX > WS-DEPT-TABLE-COUNT.
+004143 9200-EXIT.
+004144     EXIT.
+004145*================================================================
+004146*  9210-WRITE-GL-ENTRIES-FOR-DEPT
+004147*================================================================
+004148 9210-WRITE-GL-ENTRIES-FOR-DEPT.
+004149     MOVE WS-PAY-PERIOD-END-DATE TO GL-RUN-DATE.
+004150     MOVE DS-DEPT-CODE (DS-IDX) TO GL-DEPT-CODE.
+004151     MOVE "50001000" TO GL-ACCOUNT-NUMBER.
+004152     MOVE "D" TO GL-DEBIT-CREDIT-CODE.
+004153     MOVE DS-GROSS-TOTAL (DS-IDX) TO GL-AMOUNT.
+004154     MOVE "PAYROLL EXPENSE" TO GL-DESCRIPTION.
+004155     WRITE GL-JOURNAL-ENTRY-RECORD.
+004156     MOVE WS-PAY-PERIOD-END-DATE TO GL-RUN-DATE.
+004157     MOVE DS-DEPT-CODE (DS-IDX) TO GL-DEPT-CODE.
+004158     MOVE "10001000" TO GL-ACCOUNT-NUMBER.
+004159     MOVE "C" TO GL-DEBIT-CREDIT-CODE.
+004160     MOVE DS-NET-TOTAL (DS-IDX) TO GL-AMOUNT.
+004161     MOVE "CASH - NET PAY" TO GL-DESCRIPTION.
+004162     WRITE GL-JOURNAL-ENTRY-RECORD.
+004163     MOVE WS-PAY-PERIOD-END-DATE TO GL-RUN-DATE.
+004164     MOVE DS-DEPT-CODE (DS-IDX) TO GL-DEPT-CODE.
+004165     MOVE "21001000" TO GL-ACCOUNT-NUMBER.
+004166     MOVE "C" TO GL-DEBIT-CREDIT-CODE.
+004167     MOVE DS-TAXES-TOTAL (DS-IDX) TO GL-AMOUNT.
+004168     MOVE "WITHHOLDING TAXES PAYABLE" TO GL-DESCRIPTION.
+004169     WRITE GL-JOURNAL-ENTRY-RECORD.
+004170 9210-EXIT.
+004171     EXIT.
